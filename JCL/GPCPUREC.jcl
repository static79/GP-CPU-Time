@@ -0,0 +1,17 @@
+//GPCPUREC JOB (ACCTNO),'GPCPU - CPU RECONCILE',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                   *
+//* PERIODIC RECONCILIATION - COMPARES A SAMPLE OF TimeData'S         *
+//* CPU-Zeit AGAINST THE SMF TYPE 30 EXTRACT BUILT BY GPCPUREX AND    *
+//* REPORTS ANY JOB/DAY WHERE THE TWO DIVERGE BEYOND TOLERANCE.       *
+//* RUN GPCPUREX FIRST, OR AFTER SMF30CPU HAS BEEN REFRESHED.         *
+//*                                                                   *
+//*********************************************************************
+//STEP010  EXEC PGM=GPCPUREC
+//STEPLIB  DD   DISP=SHR,DSN=PROD.GPCPU.LOADLIB
+//TIMEDATA DD   DSN=PROD.GPCPU.TIMEDATA(0),DISP=SHR
+//SMF30CPU DD   DISP=SHR,DSN=PROD.GPCPU.SMF30CPU
+//RECONRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
