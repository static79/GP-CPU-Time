@@ -0,0 +1,27 @@
+//GPCPUTM  JOB (ACCTNO),'GPCPU - CPU EXTRACT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                   *
+//* DRIVES GPCPUTIME'S OPEN/CLOSE ENTRY POINTS AROUND THE BATCH       *
+//* WINDOW SO ELLV0127 CAN WRITE TO TimeData WHILE JOBS RUN.          *
+//*                                                                   *
+//* GPCPUDRV IS THE EXISTING STEP-INITIATION/TERMINATION MONITOR     *
+//* THAT HAS BEEN CALLING ELLV0127 AROUND EVERY JOB STEP FOR YEARS -  *
+//* IT IS NOT PART OF THIS PACKAGE.  THIS JOB ONLY SUPPLIES THE       *
+//* TIMEDATA DD, SO A RUN OF THE MONITOR CATALOGS AGAINST A NEW GDG   *
+//* GENERATION INSTEAD OF THE FIXED SINGLE DATASET IT USED BEFORE.    *
+//*                                                                   *
+//* TimeData IS A GDG - EACH RUN CATALOGS A NEW GENERATION SO PRIOR   *
+//* DAYS' EXTRACTS STAY AROUND FOR TRENDING INSTEAD OF BEING          *
+//* OVERWRITTEN BY THE NEXT OPEN.  OLDER GENERATIONS ROLL OFF PER     *
+//* THE LIMIT ON THE GDG BASE - SEE GPCPUGDG.                         *
+//*                                                                   *
+//*********************************************************************
+//STEP010  EXEC PGM=GPCPUDRV
+//STEPLIB  DD   DISP=SHR,DSN=PROD.GPCPU.LOADLIB
+//TIMEDATA DD   DSN=PROD.GPCPU.TIMEDATA(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=102,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//
