@@ -0,0 +1,37 @@
+//GPCPUREX JOB (ACCTNO),'GPCPU - SMF30 EXTRACT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                   *
+//* DUMPS TODAY'S SMF TYPE 30 RECORDS AND FLATTENS THEM INTO          *
+//* PROD.GPCPU.SMF30CPU - ONE FIXED RECORD PER JOB/DAY WITH THE       *
+//* JOB'S ACCUMULATED CPU TIME IN MICROSECONDS, THE SAME UNIT AND     *
+//* JOBNAME/DATE KEY AS TimeData - SO GPCPUREC CAN JOIN THE TWO       *
+//* WITHOUT ANY FURTHER TRANSLATION.                                  *
+//*                                                                   *
+//*********************************************************************
+//DUMPSMF  EXEC PGM=IFASMFDP
+//SYSPRINT DD  SYSOUT=*
+//DUMPIN   DD  DISP=SHR,DSN=SYS1.MANX
+//DUMPOUT  DD  DSN=&&SMF30RAW,DISP=(NEW,PASS),
+//             SPACE=(CYL,(10,10),RLSE),UNIT=SYSDA
+//SYSIN    DD  *
+  INDD(DUMPIN,OPTIONS(DUMP))
+  OUTDD(DUMPOUT,TYPE(030))
+/*
+//FLATTEN  EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=&&SMF30RAW,DISP=(OLD,DELETE)
+//SORTOUT  DD  DSN=PROD.GPCPU.SMF30CPU,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=31,BLKSIZE=0)
+//*
+//* OFFSETS BELOW ARE THIS INSTALLATION'S SMF TYPE 30 MAPPING -
+//* JOB NAME (CL8) AT 35, DATE YYYYMMDD (CL8) AT 64, AND STEP CPU
+//* TIME (PACKED, 4 BYTES) AT 88, UNPACKED HERE TO A 15-DIGIT
+//* ZONED FIELD TO MATCH TimeData'S CPU-Zeit.
+//*
+//SYSIN    DD  *
+  SORT FIELDS=COPY
+  OUTREC FIELDS=(35,8,CH,64,8,CH,88,4,PD,TO=ZD,LENGTH=15)
+/*
