@@ -0,0 +1,22 @@
+//GPCPURW  JOB (ACCTNO),'GPCPU - WEEKLY RPT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                   *
+//* WEEKLY CPU USAGE SUMMARY - GPCPURPT AGAINST THE LAST SEVEN        *
+//* TimeData GENERATIONS, CONCATENATED.  SAME PROGRAM AS THE DAILY    *
+//* RUN (GPCPURD) - IT JUST SEES SEVEN DAYS OF RECORDS INSTEAD OF     *
+//* ONE.                                                              *
+//*                                                                   *
+//*********************************************************************
+//STEP010  EXEC PGM=GPCPURPT
+//STEPLIB  DD   DISP=SHR,DSN=PROD.GPCPU.LOADLIB
+//TIMEDATA DD   DSN=PROD.GPCPU.TIMEDATA(0),DISP=SHR
+//         DD   DSN=PROD.GPCPU.TIMEDATA(-1),DISP=SHR
+//         DD   DSN=PROD.GPCPU.TIMEDATA(-2),DISP=SHR
+//         DD   DSN=PROD.GPCPU.TIMEDATA(-3),DISP=SHR
+//         DD   DSN=PROD.GPCPU.TIMEDATA(-4),DISP=SHR
+//         DD   DSN=PROD.GPCPU.TIMEDATA(-5),DISP=SHR
+//         DD   DSN=PROD.GPCPU.TIMEDATA(-6),DISP=SHR
+//CPURPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
