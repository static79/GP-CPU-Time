@@ -0,0 +1,23 @@
+//GPCPUGDG JOB (ACCTNO),'GPCPU - DEFINE GDG',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                   *
+//* ONE-TIME SETUP JOB - DEFINES THE GENERATION DATA GROUP BASE THAT  *
+//* GPCPUTM CATALOGS A NEW GENERATION INTO ON EVERY RUN.  RUN ONCE    *
+//* BEFORE GPCPUTM IS SCHEDULED FOR THE FIRST TIME, OR AGAIN IF THE   *
+//* BASE IS EVER RE-DEFINED.                                          *
+//*                                                                   *
+//* LIMIT(30)  - KEEPS THE LAST 30 DAILY EXTRACTS ON HAND FOR         *
+//*              TRENDING.                                            *
+//* SCRATCH    - UNCATALOGED GENERATIONS ARE ALSO SCRATCHED FROM THE  *
+//*              VOLUME INSTEAD OF JUST BEING DE-CATALOGED.           *
+//*                                                                   *
+//*********************************************************************
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE GDG (NAME(PROD.GPCPU.TIMEDATA) -
+              LIMIT(30)                 -
+              SCRATCH                   -
+              NOEMPTY)
+/*
