@@ -0,0 +1,14 @@
+//GPCPURD  JOB (ACCTNO),'GPCPU - DAILY RPT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                   *
+//* DAILY CPU USAGE SUMMARY - GPCPURPT AGAINST THE MOST RECENT        *
+//* TimeData GENERATION ONLY.                                        *
+//*                                                                   *
+//*********************************************************************
+//STEP010  EXEC PGM=GPCPURPT
+//STEPLIB  DD   DISP=SHR,DSN=PROD.GPCPU.LOADLIB
+//TIMEDATA DD   DSN=PROD.GPCPU.TIMEDATA(0),DISP=SHR
+//CPURPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
