@@ -0,0 +1,222 @@
+       ID Division.
+       PROGRAM-ID. GPCPURPT.
+      * ****************************************************************
+      *                                                                *
+      *    Companion report for GPCPUtime.  Reads the TimeData extract *
+      *    (one or more concatenated GDG generations - a single        *
+      *    generation gives a daily summary, the last seven give a     *
+      *    weekly one) and prints CPU usage totals and averages by     *
+      *    job name, highest consumers first.                          *
+      *                                                                *
+      * ****************************************************************
+       Environment Division.
+       Configuration Section.
+       Source-Computer. IBM-zOS.
+       Object-Computer. IBM-zOS.
+       Special-names.
+           Decimal-point is comma.
+       Input-Output Section.
+       File-control.
+           Select TimeData assign to TimeData.
+           Select CPURpt assign to CPURpt.
+
+       Data Division.
+       File Section.
+       FD  TimeData
+           Record 102 recording mode is f label record omitted.
+         01 TimeDataIn        PIC X(102).
+
+       FD  CPURpt
+           Record 132 recording mode is f label record omitted.
+         01 Print-Line        PIC X(132).
+
+
+       Working-Storage Section.
+         01 Eof-Switch         PIC X(1)  Value "N".
+            88 End-Of-File     Value "Y".
+
+         01 Parsed-Felder.
+           05 P-Jobname        PIC X(8).
+           05 P-Laufdatum      PIC X(8).
+           05 P-CPU-Zeit       PIC 9(15).
+           05 P-Programmversion PIC X(7).
+           05 P-Umgebung       PIC X(5).
+           05 P-Elapsed-Zeit   PIC 9(15).
+           05 P-SRB-Zeit       PIC 9(15).
+           05 P-Satzstatus     PIC X(8).
+           05 P-Open-Jobname   PIC X(8).
+           05 P-Tran-ID        PIC X(4).
+
+         01 Date-Range.
+           05 DR-First         PIC X(8)  Value High-Values.
+           05 DR-Last           PIC X(8) Value Low-Values.
+
+         01 Job-Table-Max         PIC 9(4)   Value 500.
+         01 Job-Table.
+           05 Job-Entry OCCURS 500 TIMES INDEXED BY Job-IX.
+              10 JT-Jobname       PIC X(8)   Value Spaces.
+              10 JT-Count         PIC 9(7)   Value Zero.
+              10 JT-CPU-Total     PIC 9(15)  Value Zero.
+              10 JT-Elapsed-Total PIC 9(15)  Value Zero.
+              10 JT-CPU-Average   PIC 9(15)  Value Zero.
+         01 Job-Count            PIC 9(4)   Value Zero.
+         01 Sort-IX               PIC 9(4)   Value Zero.
+         01 Job-Entry-Save         PIC X(60).
+
+         01 Job-Table-Full-Switch PIC X(1)  Value "N".
+            88 Job-Table-Full     Value "Y".
+
+         01 Found-Switch          PIC X(1)  Value "N".
+            88 Job-Found          Value "Y".
+
+         01 Top-N-Limit           PIC 9(2)  Value 10.
+         01 Print-Count           PIC 9(4)  Value Zero.
+
+         01 Heading-Line-1.
+           05 Filler PIC X(30) Value "GPCPU USAGE SUMMARY   FROM ".
+           05 HL-From PIC X(8).
+           05 Filler PIC X(4) Value "  TO".
+           05 HL-To   PIC X(8).
+
+         01 Heading-Line-2.
+           05 Filler PIC X(44)
+                Value "JOBNAME    COUNT      CPU-TOTAL      CPU-AVG".
+           05 Filler PIC X(13) Value Spaces.
+           05 Filler PIC X(13) Value "ELAPSED-TOTAL".
+
+         01 Report-Line.
+           05 RL-Jobname         PIC X(8).
+           05 Filler             PIC X(3)  Value Spaces.
+           05 RL-Count           PIC ZZZZZZ9.
+           05 Filler             PIC X(3)  Value Spaces.
+           05 RL-CPU-Total       PIC Z(14)9.
+           05 Filler             PIC X(3)  Value Spaces.
+           05 RL-CPU-Average     PIC Z(14)9.
+           05 Filler             PIC X(3)  Value Spaces.
+           05 RL-Elapsed-Total   PIC Z(14)9.
+
+
+       Procedure Division.
+       Main section.
+           perform Open-Files.
+           perform Read-Timedata.
+           perform until End-Of-File
+              if P-Satzstatus = "OK"
+                 perform Accumulate-Job
+              end-if
+              perform Read-Timedata
+           end-perform.
+           perform Compute-Averages.
+           perform Sort-Job-Table-Descending.
+           perform Print-Report.
+           perform Close-Files.
+           stop run.
+
+
+       Open-Files Section.
+           open input TimeData
+           open output CPURpt.
+
+
+       Close-Files Section.
+           close TimeData
+           close CPURpt.
+
+
+       Read-Timedata Section.
+           read TimeData
+              at end set End-Of-File to true
+              not at end perform Parse-Record
+           end-read.
+
+
+       Parse-Record Section.
+           unstring TimeDataIn delimited by ";"
+               into P-Jobname P-Laufdatum P-CPU-Zeit
+                    P-Programmversion P-Umgebung
+                    P-Elapsed-Zeit P-SRB-Zeit
+                    P-Satzstatus P-Open-Jobname P-Tran-ID
+           end-unstring.
+           if P-Laufdatum < DR-First
+              move P-Laufdatum to DR-First
+           end-if.
+           if P-Laufdatum > DR-Last
+              move P-Laufdatum to DR-Last
+           end-if.
+
+
+       Accumulate-Job Section.
+           move "N" to Found-Switch.
+           set Job-IX to 1.
+           perform until Job-IX > Job-Count or Job-Found
+              if JT-Jobname(Job-IX) = P-Jobname
+                 set Job-Found to true
+              else
+                 set Job-IX up by 1
+              end-if
+           end-perform.
+           if not Job-Found
+              if Job-Count >= Job-Table-Max
+      *          Job-Table is full of distinct job names already -
+      *          further new names this run are dropped from the
+      *          summary rather than indexed past the last entry.
+                 if not Job-Table-Full
+                    display "GPCPURPT JOB TABLE FULL - SOME JOBS OMI"
+                        "TTED FROM SUMMARY" upon console
+                 end-if
+                 move "Y" to Job-Table-Full-Switch
+              else
+                 add 1 to Job-Count
+                 set Job-IX to Job-Count
+                 move P-Jobname to JT-Jobname(Job-IX)
+                 set Job-Found to true
+              end-if
+           end-if.
+           if Job-Found
+              add 1 to JT-Count(Job-IX)
+              add P-CPU-Zeit to JT-CPU-Total(Job-IX)
+              add P-Elapsed-Zeit to JT-Elapsed-Total(Job-IX)
+           end-if.
+
+
+       Compute-Averages Section.
+           perform varying Job-IX from 1 by 1 until Job-IX > Job-Count
+              if JT-Count(Job-IX) > 0
+                 compute JT-CPU-Average(Job-IX) =
+                       JT-CPU-Total(Job-IX) / JT-Count(Job-IX)
+              end-if
+           end-perform.
+
+
+       Sort-Job-Table-Descending Section.
+           perform varying Job-IX from 1 by 1 until Job-IX > Job-Count
+              perform varying Sort-IX from 1 by 1
+                    until Sort-IX > Job-Count - Job-IX
+                 if JT-CPU-Total(Sort-IX) < JT-CPU-Total(Sort-IX + 1)
+                    move Job-Entry(Sort-IX) to Job-Entry-Save
+                    move Job-Entry(Sort-IX + 1) to Job-Entry(Sort-IX)
+                    move Job-Entry-Save to Job-Entry(Sort-IX + 1)
+                 end-if
+              end-perform
+           end-perform.
+
+
+       Print-Report Section.
+           move DR-First to HL-From.
+           move DR-Last  to HL-To.
+           move Heading-Line-1 to Print-Line.
+           write Print-Line.
+           move Heading-Line-2 to Print-Line.
+           write Print-Line.
+           move 0 to Print-Count.
+           perform varying Job-IX from 1 by 1
+                 until Job-IX > Job-Count or Print-Count >= Top-N-Limit
+              move JT-Jobname(Job-IX)       to RL-Jobname
+              move JT-Count(Job-IX)         to RL-Count
+              move JT-CPU-Total(Job-IX)     to RL-CPU-Total
+              move JT-CPU-Average(Job-IX)   to RL-CPU-Average
+              move JT-Elapsed-Total(Job-IX) to RL-Elapsed-Total
+              move Report-Line to Print-Line
+              write Print-Line
+              add 1 to Print-Count
+           end-perform.
