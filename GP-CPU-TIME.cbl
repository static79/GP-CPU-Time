@@ -1,5 +1,5 @@
        ID Division.
-       PROGRAM-ID GPCPUtime.
+       PROGRAM-ID. GPCPUtime.
       * ****************************************************************
       *                                                                *
       *    This program retrieves specific job-related data from z/OS  *
@@ -17,37 +17,136 @@
            Decimal-point is comma.
        Input-Output Section.
        File-control.
+      *    TimeData is catalogued as a GDG at the JCL level - see
+      *    JCL(GPCPUTM) - so every OPEN starts a fresh generation
+      *    rather than overwriting the prior run's extract.
            Select TimeData assign to TimeData.
 
 
        Data Division.
        File Section.
        FD  TimeData
-           Record 41 recording mode is f label record omitted.
-         01 TimeDataOut       PIC X(41).
+           Record 102 recording mode is f label record omitted.
+         01 TimeDataOut       PIC X(102).
 
 
        Working-Storage Section.
          01 DCB-Results.
            05 job-name        PIC X(8).
+           05 Task-Addr       usage Pointer.
            05 micro-seconds   PIC S9(15) Packed-Decimal.
+           05 elapsed-micro-seconds PIC S9(15) Packed-Decimal.
+           05 srb-micro-seconds     PIC S9(15) Packed-Decimal.
            05 batch-or-cics   PIC X(5).
               88 Batch Value "BATCH".
               88 CICS  Value "CICS ".
+           05 cics-tranid     PIC X(4)   Value Spaces.
 
          01 eight-bytes.
            05 double-word     PIC S9(18) Binary.
 
-         01 Schalter          PIC  9(1)  Binary Value Zero.
-         01 LastUsed          PIC S9(15) Packed-Decimal.
          01 CPUusage          PIC S9(15) Packed-Decimal.
+         01 ElapsedUsage      PIC S9(15) Packed-Decimal.
+         01 SRBusage          PIC S9(15) Packed-Decimal.
+
+      *    A single job burning more than an hour of CPU between its
+      *    start and stop call is almost always a runaway loop, not
+      *    real work - Write-Data warns the console so the operator
+      *    doesn't have to wait for the batch history report to
+      *    notice it.  This is the shop-wide default; jobs that
+      *    legitimately run hotter than that as a matter of course get
+      *    their own row in Alert-Threshold-Table below instead of
+      *    paging the operator every run.
+         01 CPU-Alert-Threshold PIC S9(15) Value 3600000000.
+
+      *    Per-job overrides of CPU-Alert-Threshold, keyed by job
+      *    name.  Lookup-Alert-Threshold searches this table for
+      *    job-name and falls back to the shop-wide CPU-Alert-Threshold
+      *    above when no row matches - same lookup-with-fallback shape
+      *    as Release-Table's Lookup-Offset-Set.
+         01 Alert-Threshold-Table-Max PIC 9(4) Value 2.
+         01 Alert-Threshold-Table-Values.
+           05 Filler PIC X(18) Value "PAYROLL19000000000".
+           05 Filler PIC X(18) Value "BACKUP017200000000".
+         01 Alert-Threshold-Table
+               Redefines Alert-Threshold-Table-Values.
+            05 AT-Entry OCCURS 2 TIMES INDEXED BY AT-IX.
+               10 AT-Jobname   PIC X(8).
+               10 AT-Threshold PIC 9(10).
+
+         01 Effective-Alert-Threshold PIC S9(15) Packed-Decimal.
+
+      *    PSA/TCB/TIOT field positions move between z/OS releases.
+      *    Read-Data-Control-Blocks never hardcodes them - it walks
+      *    through the Active- fields below, which Select-Offset-Set
+      *    loads from Release-Table for whatever release the CVT says
+      *    is running, once at OPEN.  An unrecognised release falls
+      *    back to the first (current) table entry rather than walking
+      *    off into storage nobody described.
+      *    The last two columns locate a CICS task's transaction id -
+      *    an offset within the TCB to its task identification area,
+      *    and the offset of the 4-character tranid within that area -
+      *    the same version-drift problem as the TCB/TIOT offsets.
+         01 Release-Table-Values.
+           05 Filler PIC X(36)
+              Value "023001360004031703010333002100090001".
+           05 Filler PIC X(36)
+              Value "024001360004031703010333002100090001".
+           05 Filler PIC X(36)
+              Value "025001360006032003050337002300090005".
+         01 Release-Table Redefines Release-Table-Values.
+            05 Release-Entry OCCURS 3 TIMES INDEXED BY Release-IX.
+               10 RT-Release             PIC X(4).
+               10 RT-PSA-TCB-IX          PIC 9(4).
+               10 RT-TCB-TIOT-IX         PIC 9(4).
+               10 RT-TCB-CPU-Offset      PIC 9(4).
+               10 RT-TCB-Elapsed-Offset  PIC 9(4).
+               10 RT-TCB-SRB-Offset      PIC 9(4).
+               10 RT-TIOT-CAUF-Offset    PIC 9(4).
+               10 RT-TCB-TCA-IX          PIC 9(4).
+               10 RT-TCA-Tranid-Offset   PIC 9(4).
+
+         01 OS-Level              PIC X(4)   Value Spaces.
+         01 Release-Found-Switch  PIC X(1)   Value "N".
+            88 Release-Found      Value "Y".
+
+         01 Active-Offsets.
+            05 Active-PSA-TCB-IX         PIC 9(4)  Value 136.
+            05 Active-TCB-TIOT-IX        PIC 9(4)  Value 4.
+            05 Active-TCB-CPU-Offset     PIC 9(4)  Value 317.
+            05 Active-TCB-Elapsed-Offset PIC 9(4)  Value 301.
+            05 Active-TCB-SRB-Offset     PIC 9(4)  Value 333.
+            05 Active-TIOT-CAUF-Offset   PIC 9(4)  Value 21.
+            05 Active-TCB-TCA-IX         PIC 9(4)  Value 9.
+            05 Active-TCA-Tranid-Offset  PIC 9(4)  Value 1.
+
+      *    One entry per task currently between its start and stop
+      *    call, keyed by the calling task's own TCB address plus its
+      *    CICS transaction id (always spaces for batch), so two CICS
+      *    transactions interleaved on the one TCB a region shares
+      *    don't collide on the same slot - TCB address alone repeats
+      *    across every transaction in the region.
+         01 Task-Table-Max    PIC 9(4)   Value 100.
+         01 Task-Table.
+            05 Task-Entry OCCURS 100 TIMES INDEXED BY Task-IX.
+               10 TT-TCB-Addr        usage Pointer.
+               10 TT-In-Use          PIC X(1)   Value "N".
+                  88 TT-Active       Value "Y".
+               10 TT-Jobname         PIC X(8)   Value Spaces.
+               10 TT-Tranid          PIC X(4)   Value Spaces.
+               10 TT-LastUsed        PIC S9(15) Packed-Decimal.
+               10 TT-LastUsedElapsed PIC S9(15) Packed-Decimal.
+               10 TT-LastUsedSRB     PIC S9(15) Packed-Decimal.
+
+         01 Task-Found-Switch PIC X(1)   Value "N".
+            88 Task-Found     Value "Y".
 
          01 Unstring-Felder.
-            05 Datensatz-OUT  PIC X(41).
-            05 Datensatz-TEMP PIC X(41).
+            05 Datensatz-OUT  PIC X(102).
+            05 Datensatz-TEMP PIC X(102).
             05 P1             PIC 9(04).
             05 P2             PIC 9(04).
-            05 P-MAX          PIC 9(04)  VALUE 41.
+            05 P-MAX          PIC 9(04)  VALUE 102.
             05 ANZ-CHAR       PIC 999    VALUE 0.
             05 ANZ-SUBSTRING  PIC 999    VALUE 0.
 
@@ -59,22 +158,38 @@
            05 CPU-Zeit        PIC 9(15)  Value Zero usage Display.
            05 Filler          PIC X(1)   value ";".
            05 Programmversion PIC X(7)   Value "1.0.0  ".
+           05 Filler          PIC X(1)   value ";".
+           05 Umgebung        PIC X(5)   Value Spaces.
+           05 Filler          PIC X(1)   value ";".
+           05 Elapsed-Zeit    PIC 9(15)  Value Zero usage Display.
+           05 Filler          PIC X(1)   value ";".
+           05 SRB-Zeit        PIC 9(15)  Value Zero usage Display.
+           05 Filler          PIC X(1)   value ";".
+           05 Satzstatus      PIC X(8)   Value "OK".
+           05 Filler          PIC X(1)   value ";".
+           05 Open-Jobname    PIC X(8)   Value Spaces.
+           05 Filler          PIC X(1)   value ";".
+           05 Tran-ID         PIC X(4)   Value Spaces.
 
 
 
        Linkage Section.
+         01 OP-CODE           PIC X(8).
          01 cb1.
             05 ptr1 Pointer Occurs 256.
          01 cb2.
             05 ptr2 Pointer Occurs 256.
+         01 cb3.
+            05 ptr3 Pointer Occurs 256.
 
 
 
-       Procedure Division
-           entry "ELLV0127".
+       Procedure Division.
+           entry "ELLV0127" using OP-CODE cb1 cb2.
        Main section.
            evaluate OP-CODE
               when "OPEN"
+                 perform Select-Offset-Set
                  open output TimeData
                  goback
               when "CLOSE"
@@ -83,36 +198,218 @@
            end-evaluate.
 
            perform Read-Data-Control-Blocks.
-           if Schalter = 0
-              move 0 to LastUsed
-              move micro-seconds to LastUsed
-              move 1 to Schalter
+           perform Find-Task-Slot.
+           if Task-Found
+              if job-name = TT-Jobname(Task-IX)
+                    and cics-tranid = TT-Tranid(Task-IX)
+                    and micro-seconds not less than TT-LastUsed(Task-IX)
+                    and elapsed-micro-seconds
+                          not less than TT-LastUsedElapsed(Task-IX)
+                    and srb-micro-seconds
+                          not less than TT-LastUsedSRB(Task-IX)
+                 compute CPUusage = micro-seconds
+                       - TT-LastUsed(Task-IX)
+                 compute ElapsedUsage = elapsed-micro-seconds
+                       - TT-LastUsedElapsed(Task-IX)
+                 compute SRBusage = srb-micro-seconds
+                       - TT-LastUsedSRB(Task-IX)
+                 perform Write-Data
+                 move "N" to TT-In-Use(Task-IX)
+              else
+      *          Either a different job now owns this TCB, or the
+      *          same job's raw CPU, elapsed or SRB counter has gone
+      *          backward - the TCB's accounting fields were reset
+      *          for a new attach, so the matched slot is a leftover
+      *          start that never got its stop call (most likely an
+      *          earlier abend).  Flag the leftover and treat this
+      *          call as the start half of a fresh pairing instead
+      *          of diffing against dead data - a partial regression
+      *          on just one counter is still dead data, since
+      *          Elapsed-Zeit/SRB-Zeit are unsigned and would
+      *          otherwise absorb a negative delta as a false
+      *          positive count.
+                 perform Write-Exception
+                 perform Claim-Slot-As-Start
+              end-if
            else
-              compute CPUusage = micro-seconds - LastUsed
-              perform Write-Data
-              move 0 to Schalter
+              perform Find-Free-Slot
+              if Task-IX > Task-Table-Max
+                 perform Write-Table-Full
+              else
+                 perform Claim-Slot-As-Start
+              end-if
            end-if.
            goback.
 
 
+       Claim-Slot-As-Start Section.
+           move Task-Addr to TT-TCB-Addr(Task-IX).
+           move job-name to TT-Jobname(Task-IX).
+           move cics-tranid to TT-Tranid(Task-IX).
+           move micro-seconds to TT-LastUsed(Task-IX).
+           move elapsed-micro-seconds to TT-LastUsedElapsed(Task-IX).
+           move srb-micro-seconds to TT-LastUsedSRB(Task-IX).
+           move "Y" to TT-In-Use(Task-IX).
+
+
        Read-Data-Control-Blocks Section.
            set address of cb1 to null.                                  PSA
-           set address of cb1 to ptr1(136).                             TCB
-           move cb1(317:8) to eight-bytes.
+           move ptr1(Active-PSA-TCB-IX) to Task-Addr.                   save TCB addr
+           set address of cb1 to ptr1(Active-PSA-TCB-IX).                TCB
+           move cb1(Active-TCB-CPU-Offset:8) to eight-bytes.
            compute micro-seconds = double-word / 4096.
-           set address of cb2 to ptr1(4).                               TIOT
+           move cb1(Active-TCB-Elapsed-Offset:8) to eight-bytes.          Elapsed
+           compute elapsed-micro-seconds = double-word / 4096.
+           move cb1(Active-TCB-SRB-Offset:8) to eight-bytes.              SRB
+           compute srb-micro-seconds = double-word / 4096.
+           set address of cb2 to ptr1(Active-TCB-TIOT-IX).               TIOT
            move cb2(1:8) to job-name.
-           if cb2(21:4) = low-values then                               CAUF
+           move spaces to cics-tranid.
+           if cb2(Active-TIOT-CAUF-Offset:4) = low-values then           CAUF
              set Batch to true
            else
              set CICS to true
+             set address of cb3 to ptr1(Active-TCB-TCA-IX)
+             move cb3(Active-TCA-Tranid-Offset:4) to cics-tranid
+           end-if.
+
+
+       Select-Offset-Set Section.
+      *    Runs once, at OPEN.  Reads the release level off the CVT
+      *    (pointed to from the PSA, same style as the TCB/TIOT walk
+      *    below) and loads the matching row of Release-Table into
+      *    the Active- fields Read-Data-Control-Blocks then uses for
+      *    every call until the next OPEN.
+           set address of cb1 to null.                                  PSA
+           set address of cb3 to ptr1(5).                                CVT
+           move cb3(29:4) to OS-Level.
+           perform Lookup-Offset-Set.
+
+
+       Lookup-Offset-Set Section.
+           move "N" to Release-Found-Switch.
+           set Release-IX to 1.
+           perform until Release-IX > 3 or Release-Found
+              if RT-Release(Release-IX) = OS-Level
+                 set Release-Found to true
+              else
+                 set Release-IX up by 1
+              end-if
+           end-perform.
+           if not Release-Found
+              set Release-IX to 1
            end-if.
+           move RT-PSA-TCB-IX(Release-IX)   to Active-PSA-TCB-IX.
+           move RT-TCB-TIOT-IX(Release-IX)  to Active-TCB-TIOT-IX.
+           move RT-TCB-CPU-Offset(Release-IX)
+                                     to Active-TCB-CPU-Offset.
+           move RT-TCB-Elapsed-Offset(Release-IX)
+                                     to Active-TCB-Elapsed-Offset.
+           move RT-TCB-SRB-Offset(Release-IX)
+                                     to Active-TCB-SRB-Offset.
+           move RT-TIOT-CAUF-Offset(Release-IX)
+                                     to Active-TIOT-CAUF-Offset.
+           move RT-TCB-TCA-IX(Release-IX)   to Active-TCB-TCA-IX.
+           move RT-TCA-Tranid-Offset(Release-IX)
+                                     to Active-TCA-Tranid-Offset.
+
+
+       Find-Task-Slot Section.
+      *    Looks for an active table entry for this caller's TCB and
+      *    transaction id (always spaces for batch) - found means this
+      *    call is the stop half of the pair.  Matching on TCB address
+      *    alone would find a different transaction's slot whenever a
+      *    region shares its TCB across interleaved transactions, so
+      *    the tranid has to agree too; a TCB match with a different
+      *    tranid is a new, unrelated start and falls through to
+      *    Find-Free-Slot instead.
+           move "N" to Task-Found-Switch.
+           set Task-IX to 1.
+           perform until Task-IX > Task-Table-Max or Task-Found
+              if TT-Active(Task-IX)
+                    and TT-TCB-Addr(Task-IX) = Task-Addr
+                    and TT-Tranid(Task-IX) = cics-tranid
+                 set Task-Found to true
+              else
+                 set Task-IX up by 1
+              end-if
+           end-perform.
+
+
+       Find-Free-Slot Section.
+      *    Claims the first unused table entry for a new start call.
+           set Task-IX to 1.
+           perform until Task-IX > Task-Table-Max
+                 or not TT-Active(Task-IX)
+              set Task-IX up by 1
+           end-perform.
 
 
        Write-Data Section.
            move job-name to Jobname.
            move function CURRENT-DATE (1:8) to Laufdatum.
            move CPUusage to CPU-Zeit.
+           move batch-or-cics to Umgebung.
+           move ElapsedUsage to Elapsed-Zeit.
+           move SRBusage to SRB-Zeit.
+           move "OK" to Satzstatus.
+           move spaces to Open-Jobname.
+           move cics-tranid to Tran-ID.
+           perform Lookup-Alert-Threshold.
+           if CPUusage > Effective-Alert-Threshold
+              perform Alert-High-CPU
+           end-if.
+           perform ElimLeerzeichen.
+           write TimeDataOut from Datensatz-OUT.
+
+
+       Lookup-Alert-Threshold Section.
+           move CPU-Alert-Threshold to Effective-Alert-Threshold.
+           set AT-IX to 1.
+           perform until AT-IX > Alert-Threshold-Table-Max
+              if AT-Jobname(AT-IX) = job-name
+                 move AT-Threshold(AT-IX) to Effective-Alert-Threshold
+                 set AT-IX to Alert-Threshold-Table-Max
+              end-if
+              set AT-IX up by 1
+           end-perform.
+
+
+       Alert-High-CPU Section.
+           display "GPCPU080 CPU THRESHOLD EXCEEDED JOB=" job-name
+               " MICROSEC=" CPUusage
+               " THRESHOLD=" Effective-Alert-Threshold upon console.
+
+
+       Write-Exception Section.
+      *    The job-name on the closing call does not match the one
+      *    recorded on the opening call for this task - the pairing
+      *    got confused by an earlier abend.  Write a flagged record
+      *    instead of a CPU-Zeit that would be diffed against the
+      *    wrong job.
+           move job-name to Jobname.
+           move function CURRENT-DATE (1:8) to Laufdatum.
+           move 0 to CPU-Zeit Elapsed-Zeit SRB-Zeit.
+           move batch-or-cics to Umgebung.
+           move "MISMATCH" to Satzstatus.
+           move TT-Jobname(Task-IX) to Open-Jobname.
+           move cics-tranid to Tran-ID.
+           perform ElimLeerzeichen.
+           write TimeDataOut from Datensatz-OUT.
+
+
+       Write-Table-Full Section.
+      *    All Task-Table-Max slots are already claimed by tasks
+      *    that have not yet made their closing call - there is
+      *    nowhere to record this start.  Flag it instead of
+      *    indexing the table past its last entry.
+           move job-name to Jobname.
+           move function CURRENT-DATE (1:8) to Laufdatum.
+           move 0 to CPU-Zeit Elapsed-Zeit SRB-Zeit.
+           move batch-or-cics to Umgebung.
+           move "NOSLOT" to Satzstatus.
+           move spaces to Open-Jobname.
+           move cics-tranid to Tran-ID.
            perform ElimLeerzeichen.
            write TimeDataOut from Datensatz-OUT.
 
