@@ -0,0 +1,272 @@
+       ID Division.
+       PROGRAM-ID. GPCPUREC.
+      * ****************************************************************
+      *                                                                *
+      *    Reconciles GPCPUtime's captured CPU-Zeit against the        *
+      *    shop's SMF type 30 CPU time for the same job/day, so a bad  *
+      *    TCB offset or a mis-read gets caught instead of quietly     *
+      *    poisoning every downstream chargeback report.               *
+      *                                                                *
+      *    SMF30CPU is a flat, job/day-keyed CPU-time extract built    *
+      *    upstream from the raw SMF type 30 dataset (IFASMFDP dump    *
+      *    plus a sort step) - see JCL(GPCPUREX).  Parsing the raw     *
+      *    self-defining SMF record here would just duplicate what     *
+      *    that step already does reliably.                            *
+      *                                                                *
+      * ****************************************************************
+       Environment Division.
+       Configuration Section.
+       Source-Computer. IBM-zOS.
+       Object-Computer. IBM-zOS.
+       Special-names.
+           Decimal-point is comma.
+       Input-Output Section.
+       File-control.
+           Select TimeData assign to TimeData.
+           Select SMF30CPU assign to SMF30CPU.
+           Select ReconRpt assign to ReconRpt.
+
+       Data Division.
+       File Section.
+       FD  TimeData
+           Record 102 recording mode is f label record omitted.
+         01 TimeDataIn        PIC X(102).
+
+       FD  SMF30CPU
+           Record 31 recording mode is f label record omitted.
+         01 SMF30-Record.
+           05 SMF30-Jobname    PIC X(8).
+           05 SMF30-Date       PIC X(8).
+           05 SMF30-CPU-Micro  PIC 9(15).
+
+       FD  ReconRpt
+           Record 132 recording mode is f label record omitted.
+         01 Print-Line         PIC X(132).
+
+
+       Working-Storage Section.
+         01 Eof-TimeData       PIC X(1)  Value "N".
+            88 TimeData-Eof    Value "Y".
+         01 Eof-SMF            PIC X(1)  Value "N".
+            88 SMF-Eof         Value "Y".
+
+         01 Parsed-Felder.
+           05 P-Jobname        PIC X(8).
+           05 P-Laufdatum      PIC X(8).
+           05 P-CPU-Zeit       PIC 9(15).
+           05 P-Programmversion PIC X(7).
+           05 P-Umgebung       PIC X(5).
+           05 P-Elapsed-Zeit   PIC 9(15).
+           05 P-SRB-Zeit       PIC 9(15).
+           05 P-Satzstatus     PIC X(8).
+           05 P-Open-Jobname   PIC X(8).
+           05 P-Tran-ID        PIC X(4).
+
+         01 SMF-Table-Max        PIC 9(4)  Value 2000.
+         01 SMF-Table.
+           05 SMF-Entry OCCURS 2000 TIMES INDEXED BY SMF-IX.
+              10 SM-Jobname    PIC X(8).
+              10 SM-Date       PIC X(8).
+              10 SM-CPU-Micro  PIC 9(15).
+         01 SMF-Count           PIC 9(4)  Value Zero.
+
+         01 SMF-Table-Full-Switch PIC X(1)  Value "N".
+            88 SMF-Table-Full     Value "Y".
+
+         01 Found-Switch         PIC X(1)  Value "N".
+            88 SMF-Found         Value "Y".
+
+         01 Sample-Interval       PIC 9(2)  Value 5.
+         01 Sample-Counter        PIC 9(4)  Value Zero.
+
+         01 Tolerance-Pct         PIC 9(3)  Value 10.
+         01 Allowed-Diff          PIC S9(15) Value Zero.
+         01 CPU-Diff              PIC S9(15) Value Zero.
+
+         01 Sampled-Count         PIC 9(6)  Value Zero.
+         01 Divergent-Count       PIC 9(6)  Value Zero.
+         01 Not-Found-Count       PIC 9(6)  Value Zero.
+
+         01 Heading-Line-1
+              PIC X(60) Value
+              "GPCPUREC - CPU TIME RECONCILIATION AGAINST SMF TYPE 30".
+         01 Heading-Line-2
+              PIC X(60) Value
+              "JOBNAME  DATE      GPCPU-CPU       SMF-CPU        DIFF".
+
+         01 Divergence-Line.
+           05 DL-Jobname          PIC X(8).
+           05 Filler              PIC X(2)  Value Spaces.
+           05 DL-Date             PIC X(8).
+           05 Filler              PIC X(2)  Value Spaces.
+           05 DL-Our-CPU          PIC Z(14)9.
+           05 Filler              PIC X(2)  Value Spaces.
+           05 DL-SMF-CPU          PIC Z(14)9.
+           05 Filler              PIC X(2)  Value Spaces.
+           05 DL-Diff             PIC Z(14)9.
+           05 Filler              PIC X(2)  Value Spaces.
+           05 DL-Reason           PIC X(12) Value Spaces.
+
+         01 Summary-Line.
+           05 Filler              PIC X(17) Value "JOBS SAMPLED : ".
+           05 SL-Sampled          PIC ZZZZZ9.
+           05 Filler              PIC X(17) Value "  DIVERGENT : ".
+           05 SL-Divergent        PIC ZZZZZ9.
+           05 Filler              PIC X(17) Value "  NOT ON SMF : ".
+           05 SL-Not-Found        PIC ZZZZZ9.
+
+
+       Procedure Division.
+       Main section.
+           perform Open-Files.
+           perform Load-SMF-Table.
+           perform Print-Headings.
+           perform Read-Timedata.
+           perform until TimeData-Eof
+              perform Reconcile-Sample
+              perform Read-Timedata
+           end-perform.
+           perform Print-Summary.
+           perform Close-Files.
+           stop run.
+
+
+       Open-Files Section.
+           open input TimeData
+           open input SMF30CPU
+           open output ReconRpt.
+
+
+       Close-Files Section.
+           close TimeData
+           close SMF30CPU
+           close ReconRpt.
+
+
+       Load-SMF-Table Section.
+           perform Read-SMF.
+           perform until SMF-Eof
+              if SMF-Count >= SMF-Table-Max
+      *          SMF-Table is already full - later SMF30CPU rows
+      *          are dropped from the reconciliation rather than
+      *          indexed past the last entry.
+                 if not SMF-Table-Full
+                    display "GPCPUREC SMF TABLE FULL - SOME ROWS OMI"
+                        "TTED FROM RECONCILIATION" upon console
+                 end-if
+                 move "Y" to SMF-Table-Full-Switch
+              else
+                 add 1 to SMF-Count
+                 set SMF-IX to SMF-Count
+                 move SMF30-Jobname to SM-Jobname(SMF-IX)
+                 move SMF30-Date to SM-Date(SMF-IX)
+                 move SMF30-CPU-Micro to SM-CPU-Micro(SMF-IX)
+              end-if
+              perform Read-SMF
+           end-perform.
+
+
+       Read-SMF Section.
+           read SMF30CPU
+              at end set SMF-Eof to true
+           end-read.
+
+
+       Read-Timedata Section.
+           read TimeData
+              at end set TimeData-Eof to true
+              not at end perform Parse-Record
+           end-read.
+
+
+       Parse-Record Section.
+           unstring TimeDataIn delimited by ";"
+               into P-Jobname P-Laufdatum P-CPU-Zeit
+                    P-Programmversion P-Umgebung
+                    P-Elapsed-Zeit P-SRB-Zeit
+                    P-Satzstatus P-Open-Jobname P-Tran-ID
+           end-unstring.
+
+
+       Reconcile-Sample Section.
+      *    Only "OK" records carry a real CPU-Zeit - MISMATCH
+      *    exception records have nothing to reconcile against SMF.
+      *    Sample-Counter is a single running count across the whole
+      *    file (not reset or keyed per job), so every
+      *    Sample-Interval'th qualifying record file-wide is the one
+      *    actually compared - a big job is no more likely to be
+      *    sampled than a small one just because it runs more often.
+           if P-Satzstatus = "OK"
+              add 1 to Sample-Counter
+              if Sample-Counter >= Sample-Interval
+                 move 0 to Sample-Counter
+                 perform Reconcile-Job
+              end-if
+           end-if.
+
+
+       Reconcile-Job Section.
+           add 1 to Sampled-Count.
+           move "N" to Found-Switch.
+           set SMF-IX to 1.
+           perform until SMF-IX > SMF-Count or SMF-Found
+              if SM-Jobname(SMF-IX) = P-Jobname
+                    and SM-Date(SMF-IX) = P-Laufdatum
+                 set SMF-Found to true
+              else
+                 set SMF-IX up by 1
+              end-if
+           end-perform.
+           if SMF-Found
+              compute Allowed-Diff =
+                    SM-CPU-Micro(SMF-IX) * Tolerance-Pct / 100
+              compute CPU-Diff = P-CPU-Zeit - SM-CPU-Micro(SMF-IX)
+              if CPU-Diff < 0
+                 compute CPU-Diff = 0 - CPU-Diff
+              end-if
+              if CPU-Diff > Allowed-Diff
+                 add 1 to Divergent-Count
+                 perform Print-Divergence
+              end-if
+           else
+              add 1 to Not-Found-Count
+              perform Print-Not-Found
+           end-if.
+
+
+       Print-Headings Section.
+           move Heading-Line-1 to Print-Line.
+           write Print-Line.
+           move Heading-Line-2 to Print-Line.
+           write Print-Line.
+
+
+       Print-Divergence Section.
+           move P-Jobname     to DL-Jobname.
+           move P-Laufdatum   to DL-Date.
+           move P-CPU-Zeit    to DL-Our-CPU.
+           move SM-CPU-Micro(SMF-IX) to DL-SMF-CPU.
+           move CPU-Diff      to DL-Diff.
+           move "OVER TOL" to DL-Reason.
+           move Divergence-Line to Print-Line.
+           write Print-Line.
+
+
+       Print-Not-Found Section.
+           move P-Jobname     to DL-Jobname.
+           move P-Laufdatum   to DL-Date.
+           move P-CPU-Zeit    to DL-Our-CPU.
+           move 0 to DL-SMF-CPU DL-Diff.
+           move "NOT ON SMF" to DL-Reason.
+           move Divergence-Line to Print-Line.
+           write Print-Line.
+
+
+       Print-Summary Section.
+           move Sampled-Count   to SL-Sampled.
+           move Divergent-Count to SL-Divergent.
+           move Not-Found-Count to SL-Not-Found.
+           move spaces to Print-Line.
+           write Print-Line.
+           move Summary-Line to Print-Line.
+           write Print-Line.
